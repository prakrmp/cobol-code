@@ -0,0 +1,24 @@
+*> ================================================================
+*> CHKPTREC.CPY
+*> Restart checkpoint record for the AddThreeNumbers batch run.
+*> Rewritten every AD-CHECKPOINT-INTERVAL records (one record, by
+*> default) so a restarted run can skip already-processed
+*> transactions - and cannot repeat their report line, audit
+*> record, or suspense entry - and resume the control total,
+*> reject count, and expected-total/trailer state where the prior
+*> run left off.
+*>
+*> Modification history:
+*>   - Added CHKPT-EXPECTED-TOTAL and CHKPT-TRAILER-SWITCH so a run
+*>     that abends after the trailer has been checkpointed does not
+*>     forget the control figure it already captured and report the
+*>     batch as unproved on restart.
+*> ================================================================
+01  CHKPT-RECORD.
+    05  CHKPT-LAST-SEQUENCE-NO      PIC 9(6).
+    05  CHKPT-CONTROL-TOTAL         PIC S9(9)V99 SIGN IS TRAILING
+                                                  SEPARATE CHARACTER.
+    05  CHKPT-REJECT-COUNT          PIC 9(6).
+    05  CHKPT-EXPECTED-TOTAL        PIC S9(9)V99 SIGN IS TRAILING
+                                                  SEPARATE CHARACTER.
+    05  CHKPT-TRAILER-SWITCH        PIC X(01).
