@@ -0,0 +1,12 @@
+*> ================================================================
+*> SUSPREC.CPY
+*> Suspense/reject record for AddThreeNumbers input edits. Carries
+*> the reason a transaction was rejected plus a raw byte-for-byte
+*> dump of its amount table, so a bad entry can still be read back
+*> intact even when it failed the numeric edit.
+*> ================================================================
+01  SUSP-RECORD.
+    05  SUSP-SEQUENCE-NO            PIC 9(6).
+    05  SUSP-AMOUNT-COUNT           PIC 9(2).
+    05  SUSP-REASON                 PIC X(30).
+    05  SUSP-RAW-AMOUNTS            PIC X(240).
