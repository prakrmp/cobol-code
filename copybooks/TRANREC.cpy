@@ -0,0 +1,29 @@
+*> ================================================================
+*> TRANREC.CPY
+*> Transaction input record for the AddThreeNumbers batch run.
+*> One record represents one adding-machine-tape batch: however
+*> many amounts TRAN-AMOUNT-COUNT says are present in
+*> TRAN-AMOUNT-TABLE, up to AD-MAX-AMOUNTS.
+*>
+*> Modification history:
+*>   - Widened the amount fields to signed PIC S9(9)V99 so dollar
+*>     batches with reversals/corrections net out correctly
+*>     instead of wrapping or truncating.
+*>   - Added TRAN-SEQUENCE-NO so a restarted run can tell which
+*>     transactions were already totalled before an abend.
+*>   - Replaced the fixed NUM1/NUM2/NUM3 fields with an OCCURS
+*>     table driven by TRAN-AMOUNT-COUNT, since real tapes never
+*>     come in neat groups of three.
+*>   - Reserved sequence number 999999 for a one-amount trailer
+*>     record carrying the batch's expected control total, keyed
+*>     separately from the detail amounts so a total can be proved
+*>     out before it posts.
+*> ================================================================
+01  TRAN-RECORD.
+    05  TRAN-SEQUENCE-NO            PIC 9(6).
+        88  TRAN-IS-TRAILER                 VALUE 999999.
+    05  TRAN-AMOUNT-COUNT           PIC 9(2).
+    05  TRAN-AMOUNTS.
+        10  TRAN-AMOUNT-TABLE OCCURS 20 TIMES
+                                     PIC S9(9)V99 SIGN IS TRAILING
+                                                  SEPARATE CHARACTER.
