@@ -0,0 +1,18 @@
+*> ================================================================
+*> AUDITREC.CPY
+*> Audit trail record appended for every transaction totalled by
+*> AddThreeNumbers, so a total can be traced back to exactly which
+*> figures and which run produced it.
+*> ================================================================
+01  AUDIT-RECORD.
+    05  AUDIT-RUN-DATE              PIC 9(8).
+    05  AUDIT-RUN-TIME              PIC 9(8).
+    05  AUDIT-USER-ID               PIC X(08).
+    05  AUDIT-SEQUENCE-NO           PIC 9(6).
+    05  AUDIT-AMOUNT-COUNT          PIC 9(2).
+    05  AUDIT-AMOUNTS.
+        10  AUDIT-AMOUNT-TABLE OCCURS 20 TIMES
+                                     PIC S9(9)V99 SIGN IS TRAILING
+                                                  SEPARATE CHARACTER.
+    05  AUDIT-RESULT                PIC S9(9)V99 SIGN IS TRAILING
+                                                 SEPARATE CHARACTER.
