@@ -0,0 +1,14 @@
+*> ================================================================
+*> GLREC.CPY
+*> General ledger interface record for the AddThreeNumbers batch
+*> total, in the layout expected by the GL posting system.
+*> ================================================================
+01  GL-RECORD.
+    05  GL-BATCH-ID                 PIC X(08).
+    05  GL-RUN-DATE                 PIC 9(08).
+    05  GL-ACCOUNT-NO               PIC X(10).
+    05  GL-DEBIT-CREDIT             PIC X(01).
+        88  GL-IS-DEBIT                     VALUE "D".
+        88  GL-IS-CREDIT                    VALUE "C".
+    05  GL-AMOUNT                   PIC 9(9)V99.
+    05  GL-DESCRIPTION              PIC X(30).
