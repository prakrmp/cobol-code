@@ -0,0 +1,78 @@
+//ADDNUMB  JOB (ACCTNO),'ADD THREE NUMBERS',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* ADDNUMB - AddThreeNumbers batch job stream.
+//*
+//* Chains the daily transaction batch through three steps and
+//* stops the run cold if an earlier step comes back dirty:
+//*   VALIDATE - resequence the incoming transaction file into
+//*              TRAN-SEQUENCE-NO order ahead of ADDNUM
+//*   ADDNUM   - run AddThreeNumbers against the sorted file; it
+//*              does its own field-level edits and control-total
+//*              balancing, and reports the outcome via RETURN-CODE
+//*   PRINTRPT - print the control report produced by ADDNUM
+//*
+//* See ADDNUMR for the member that restarts ADDNUM/PRINTRPT alone
+//* after an ADDNUM abend, without rerunning VALIDATE.
+//*
+//* Modification history:
+//*   - Added to give AddThreeNumbers a proper job stream instead
+//*     of a hand-launched, standalone run.
+//*   - Reworded the VALIDATE step's description: it is a plain sort
+//*     into sequence order, not a content check, and never fails the
+//*     step on its own; ADDNUM's RETURN-CODE (set from its own
+//*     reject count and balance result) is what PRINTRPT's COND=
+//*     actually reacts to.
+//*--------------------------------------------------------------*
+//VALIDATE EXEC PGM=SORT
+//SORTIN   DD   DSN=PROD.ADDNUM.TRANIN,DISP=SHR
+//SORTOUT  DD   DSN=PROD.ADDNUM.TRANIN.SORTED(+1),
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//SYSIN    DD   *
+  SORT FIELDS=(1,6,CH,A)
+/*
+//*--------------------------------------------------------------*
+//* ADDNUM totals the sorted transactions. It only runs if VALIDATE
+//* came back clean (RC not greater than 4) - i.e. the sort itself
+//* completed, which says nothing about the data it sorted.
+//*
+//* ADDNUM sets its own RETURN-CODE: 0 for a clean run, 4 if any
+//* records were rejected to SUSPOUT or the batch came out of
+//* balance (or had no control figure to prove against), 16 if a
+//* required file could not be opened at all.
+//*
+//* RPTOUT, SUSPOUT and GLOUT are GDG relative generations, so a
+//* rerun of this JCL on a later day gets fresh datasets instead of
+//* failing on a duplicate name. RPTOUT and SUSPOUT are kept (not
+//* deleted) on an abend so ADDNUM's own restart logic can extend
+//* them; ADDNUMR (the restart member) references that same
+//* generation with DISP=MOD instead of allocating a new one.
+//*--------------------------------------------------------------*
+//ADDNUM   EXEC PGM=ADDNUM,COND=(4,LT,VALIDATE)
+//STEPLIB  DD   DSN=PROD.ADDNUM.LOADLIB,DISP=SHR
+//TRANIN   DD   DSN=PROD.ADDNUM.TRANIN.SORTED(+1),DISP=SHR
+//RPTOUT   DD   DSN=PROD.ADDNUM.RPTOUT(+1),DISP=(NEW,CATLG,CATLG),
+//              SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA
+//CHKPTF   DD   DSN=PROD.ADDNUM.CHKPTF,DISP=(MOD,CATLG,CATLG),
+//              SPACE=(TRK,(1,1),RLSE),UNIT=SYSDA
+//SUSPOUT  DD   DSN=PROD.ADDNUM.SUSPOUT(+1),DISP=(NEW,CATLG,CATLG),
+//              SPACE=(TRK,(1,1),RLSE),UNIT=SYSDA
+//AUDITOUT DD   DSN=PROD.ADDNUM.AUDITOUT,DISP=MOD,
+//              SPACE=(TRK,(1,1),RLSE),UNIT=SYSDA
+//GLOUT    DD   DSN=PROD.ADDNUM.GLOUT(+1),DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(1,1),RLSE),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//* PRINTRPT lists the control report to SYSOUT for operations to
+//* pull off and file. It runs unless ADDNUM failed outright (RC
+//* 16, a file that could not be opened); a run with rejects or an
+//* out-of-balance total (RC 4) still prints, since that report is
+//* exactly what operations needs to see in that case.
+//*--------------------------------------------------------------*
+//PRINTRPT EXEC PGM=IEBGENER,COND=(4,LT,ADDNUM)
+//SYSPRINT DD   SYSOUT=*
+//SYSUT1   DD   DSN=PROD.ADDNUM.RPTOUT(+1),DISP=SHR
+//SYSUT2   DD   SYSOUT=*
+//SYSIN    DD   DUMMY
