@@ -0,0 +1,50 @@
+//ADDNUMR  JOB (ACCTNO),'ADD THREE NUMBERS - RESTART',CLASS=A,
+//             MSGCLASS=X,NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* ADDNUMR - AddThreeNumbers restart job stream.
+//*
+//* Resubmit this member (in place of ADDNUMB) to resume an ADDNUM
+//* run that abended partway through, using the checkpoint it left
+//* behind in CHKPTF. VALIDATE already ran to completion under the
+//* original ADDNUMB submission, so it is not repeated here; ADDNUM
+//* is pointed at the same sorted TRANIN generation and the same
+//* RPTOUT/SUSPOUT generation the aborted run was extending, both
+//* referenced by relative generation (0) - "the most recent
+//* generation already in the catalog" - instead of (+1), which
+//* would try to allocate a new, empty generation.
+//*
+//* GLOUT is left at (+1): it is only cataloged once ADDNUM reaches
+//* 6000-WRITE-GL-INTERFACE and completes normally, so an aborted
+//* run never consumes that generation number and (+1) is still the
+//* correct reference. CHKPTF and AUDITOUT are plain (non-GDG)
+//* datasets opened DISP=MOD in ADDNUMB already, so they need no
+//* override here.
+//*
+//* Modification history:
+//*   - Added so a restart of ADDNUM can actually be submitted; the
+//*     primary ADDNUMB stream cannot be resubmitted as-is because
+//*     its RPTOUT/SUSPOUT relative generation (+1) no longer points
+//*     at the aborted run's dataset once that generation is
+//*     cataloged.
+//*--------------------------------------------------------------*
+//ADDNUM   EXEC PGM=ADDNUM
+//STEPLIB  DD   DSN=PROD.ADDNUM.LOADLIB,DISP=SHR
+//TRANIN   DD   DSN=PROD.ADDNUM.TRANIN.SORTED(0),DISP=SHR
+//RPTOUT   DD   DSN=PROD.ADDNUM.RPTOUT(0),DISP=MOD
+//CHKPTF   DD   DSN=PROD.ADDNUM.CHKPTF,DISP=(MOD,CATLG,CATLG),
+//              SPACE=(TRK,(1,1),RLSE),UNIT=SYSDA
+//SUSPOUT  DD   DSN=PROD.ADDNUM.SUSPOUT(0),DISP=MOD
+//AUDITOUT DD   DSN=PROD.ADDNUM.AUDITOUT,DISP=MOD,
+//              SPACE=(TRK,(1,1),RLSE),UNIT=SYSDA
+//GLOUT    DD   DSN=PROD.ADDNUM.GLOUT(+1),DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(1,1),RLSE),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//* PRINTRPT lists the resumed control report to SYSOUT, same as
+//* in ADDNUMB. It runs unless ADDNUM failed outright (RC 16).
+//*--------------------------------------------------------------*
+//PRINTRPT EXEC PGM=IEBGENER,COND=(4,LT,ADDNUM)
+//SYSPRINT DD   SYSOUT=*
+//SYSUT1   DD   DSN=PROD.ADDNUM.RPTOUT(0),DISP=SHR
+//SYSUT2   DD   SYSOUT=*
+//SYSIN    DD   DUMMY
