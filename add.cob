@@ -1,26 +1,734 @@
+       >>SOURCE FORMAT FREE
+*> ================================================================
+*> AddThreeNumbers
+*> Sums batches of transaction amounts read from a fixed-block
+*> input file, one detail line per amount and one total line per
+*> record on the printed control report.
+*>
+*> Modification history:
+*>   - Converted from an interactive ACCEPT-driven single total to
+*>     a batch run against TRANIN, so a full day's adding-machine
+*>     tapes can be processed in one job.
+*>   - Widened RESULT to signed PIC S9(9)V99 to match the TRANREC
+*>     amount fields and carry cents and credit/debit corrections.
+*>   - Replaced the duplicated console DISPLAY with a printed
+*>     control report (RPTOUT): run-date header, one detail line
+*>     per input triple, and a control-total line for operations
+*>     to file with the day's paperwork.
+*>   - Added checkpoint/restart support (CHKPTF): the control
+*>     total is saved every AD-CHECKPOINT-INTERVAL records so a
+*>     rerun after an abend skips what was already totalled.
+*>   - Added input edits: each amount must be numeric and within
+*>     AD-MIN-AMOUNT/AD-MAX-AMOUNT. A record that fails either
+*>     check is written to SUSPOUT instead of being totalled, and
+*>     the reject count prints on the control report.
+*>   - Added an audit trail (AUDITOUT): every transaction totalled
+*>     appends a timestamped record with the run's user id, the
+*>     three input amounts, and the resulting RESULT.
+*>   - Added a general ledger interface extract (GLOUT): the run's
+*>     control total posts as one formatted GL record so it feeds
+*>     the ledger without being retyped by hand.
+*>   - Replaced the fixed NUM1/NUM2/NUM3 fields with an OCCURS
+*>     amount table driven by TRAN-AMOUNT-COUNT, so a batch can
+*>     carry however many figures the tape actually has. The
+*>     control report, suspense file, and audit trail all now
+*>     work amount-by-amount instead of one fixed triple at a
+*>     time.
+*>   - Added a control-total balancing check against an expected
+*>     total keyed separately onto the batch's trailer record, so a
+*>     keying error in the input amounts shows up as OUT OF BALANCE
+*>     on the same day's control report instead of in a later
+*>     reconciliation.
+*>   - Closed a restart gap where records processed since the last
+*>     checkpoint (including the trailer) had their report line,
+*>     audit record, or suspense entry redone a second time after
+*>     an abend: the checkpoint is now rewritten after every record
+*>     instead of batched, and the trailer is gated by the same
+*>     checkpoint-sequence test as a detail record.
+*> ================================================================
 IDENTIFICATION DIVISION.
 PROGRAM-ID. AddThreeNumbers.
- 
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT TRANS-FILE ASSIGN TO TRANIN
+        ORGANIZATION IS RECORD SEQUENTIAL
+        FILE STATUS IS AD-TRAN-STATUS.
+
+    SELECT PRINT-FILE ASSIGN TO RPTOUT
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS AD-PRINT-STATUS.
+
+    SELECT CHECKPOINT-FILE ASSIGN TO CHKPTF
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS AD-CHKPT-STATUS.
+
+    SELECT SUSPENSE-FILE ASSIGN TO SUSPOUT
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS AD-SUSP-STATUS.
+
+    SELECT AUDIT-FILE ASSIGN TO AUDITOUT
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS AD-AUDIT-STATUS.
+
+    SELECT GL-FILE ASSIGN TO GLOUT
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS AD-GL-STATUS.
+
 DATA DIVISION.
+FILE SECTION.
+FD  TRANS-FILE
+    RECORDING MODE IS F
+    LABEL RECORDS ARE STANDARD.
+    COPY TRANREC.
+
+FD  PRINT-FILE
+    LABEL RECORDS ARE OMITTED.
+01  PRINT-LINE                      PIC X(132).
+
+FD  CHECKPOINT-FILE
+    LABEL RECORDS ARE OMITTED.
+    COPY CHKPTREC.
+
+FD  SUSPENSE-FILE
+    LABEL RECORDS ARE OMITTED.
+    COPY SUSPREC.
+
+FD  AUDIT-FILE
+    LABEL RECORDS ARE OMITTED.
+    COPY AUDITREC.
+
+FD  GL-FILE
+    LABEL RECORDS ARE OMITTED.
+    COPY GLREC.
+
 WORKING-STORAGE SECTION.
-01 NUM1        PIC 9(4) VALUE 0.
-01 NUM2        PIC 9(4) VALUE 0.
-01 NUM3        PIC 9(4) VALUE 0.
-01 RESULT      PIC 9(5) VALUE 0.
- 
+01  AD-SWITCHES.
+    05  AD-EOF-SWITCH               PIC X(01) VALUE 'N'.
+        88  END-OF-TRANS-FILE               VALUE 'Y'.
+
+01  RESULT                          PIC S9(9)V99 VALUE 0.
+
+01  AD-CONTROL-TOTAL                PIC S9(9)V99 VALUE 0.
+
+01  AD-CHKPT-STATUS                 PIC X(02) VALUE SPACES.
+01  AD-LAST-CHECKPOINT-SEQ          PIC 9(6) VALUE 0.
+01  AD-CHECKPOINT-INTERVAL          PIC 9(4) VALUE 1.
+01  AD-RECORDS-SINCE-CHECKPOINT     PIC 9(4) VALUE 0.
+01  AD-RESTARTED-RUN-SWITCH         PIC X(01) VALUE 'N'.
+    88  THIS-IS-A-RESTARTED-RUN            VALUE 'Y'.
+
+01  AD-PRINT-STATUS                 PIC X(02) VALUE SPACES.
+01  AD-SUSP-STATUS                  PIC X(02) VALUE SPACES.
+01  AD-TRAN-STATUS                  PIC X(02) VALUE SPACES.
+01  AD-GL-STATUS                    PIC X(02) VALUE SPACES.
+
+01  AD-EDIT-SWITCH                  PIC X(01) VALUE 'Y'.
+    88  RECORD-IS-VALID                     VALUE 'Y'.
+    88  RECORD-IS-INVALID                   VALUE 'N'.
+
+01  AD-REJECT-REASON                PIC X(30) VALUE SPACES.
+01  AD-REJECT-COUNT                 PIC 9(06) VALUE 0.
+01  AD-MIN-AMOUNT                   PIC S9(9)V99 VALUE -999999.99.
+01  AD-MAX-AMOUNT                   PIC S9(9)V99 VALUE  999999.99.
+01  AD-MIN-CONTROL-TOTAL            PIC S9(9)V99 VALUE -999999999.99.
+01  AD-MAX-CONTROL-TOTAL            PIC S9(9)V99 VALUE  999999999.99.
+01  AD-MAX-AMOUNTS                  PIC 9(2) VALUE 20.
+01  AD-SUBSCRIPT                    PIC 9(2) COMP VALUE 0.
+
+01  AD-RUN-DATE-FIELDS.
+    05  AD-RUN-DATE-YYYYMMDD        PIC 9(8).
+    05  AD-RUN-DATE-X REDEFINES AD-RUN-DATE-YYYYMMDD.
+        10  AD-RUN-YYYY             PIC 9(4).
+        10  AD-RUN-MM               PIC 9(2).
+        10  AD-RUN-DD               PIC 9(2).
+01  AD-RUN-DATE-DISPLAY             PIC X(10).
+01  AD-RUN-TIME                     PIC 9(8) VALUE 0.
+01  AD-USER-ID                      PIC X(08) VALUE SPACES.
+01  AD-AUDIT-STATUS                 PIC X(02) VALUE SPACES.
+
+01  AD-BATCH-ID                     PIC X(08) VALUE SPACES.
+01  AD-GL-CASH-ACCOUNT              PIC X(10) VALUE "0001000100".
+
+01  AD-EXPECTED-TOTAL               PIC S9(9)V99 VALUE 0.
+01  AD-VARIANCE                     PIC S9(9)V99 VALUE 0.
+
+01  AD-TRAILER-SWITCH               PIC X(01) VALUE 'N'.
+    88  TRAILER-WAS-SUPPLIED               VALUE 'Y'.
+
+01  AD-BALANCE-SWITCH               PIC X(01) VALUE 'N'.
+    88  RUN-IN-BALANCE                     VALUE 'Y'.
+    88  RUN-OUT-OF-BALANCE                 VALUE 'N'.
+
+01  AD-HDR1-LINE.
+    05  FILLER                      PIC X(01) VALUE SPACE.
+    05  FILLER                      PIC X(30)
+                                     VALUE "ADDTHREENUMBERS CONTROL REPORT".
+    05  FILLER                      PIC X(10) VALUE SPACES.
+    05  FILLER                      PIC X(10) VALUE "RUN DATE:".
+    05  HDR-RUN-DATE                PIC X(10).
+
+01  AD-HDR2-LINE.
+    05  FILLER                      PIC X(01) VALUE SPACE.
+    05  FILLER                      PIC X(08) VALUE "SEQ NO".
+    05  FILLER                      PIC X(08) VALUE "AMT #".
+    05  FILLER                      PIC X(18) VALUE "AMOUNT".
+
+01  AD-DETAIL-LINE.
+    05  FILLER                      PIC X(01) VALUE SPACE.
+    05  DTL-SEQUENCE-NO             PIC ZZZZZ9.
+    05  FILLER                      PIC X(03) VALUE SPACES.
+    05  DTL-AMOUNT-INDEX            PIC Z9.
+    05  FILLER                      PIC X(04) VALUE SPACES.
+    05  DTL-AMOUNT                  PIC ZZZ,ZZZ,ZZ9.99- .
+
+01  AD-RECORD-TOTAL-LINE.
+    05  FILLER                      PIC X(01) VALUE SPACE.
+    05  FILLER                      PIC X(20) VALUE "  RECORD TOTAL:".
+    05  DTL-RESULT                  PIC ZZZ,ZZZ,ZZ9.99- .
+
+01  AD-TOTAL-LINE.
+    05  FILLER                      PIC X(01) VALUE SPACE.
+    05  FILLER                      PIC X(20) VALUE "CONTROL TOTAL:".
+    05  TOT-CONTROL-TOTAL           PIC ZZZ,ZZZ,ZZ9.99- .
+
+01  AD-REJECT-COUNT-LINE.
+    05  FILLER                      PIC X(01) VALUE SPACE.
+    05  FILLER                      PIC X(20) VALUE "RECORDS REJECTED:".
+    05  RCL-REJECT-COUNT            PIC ZZZ,ZZ9.
+
+01  AD-EXPECTED-TOTAL-LINE.
+    05  FILLER                      PIC X(01) VALUE SPACE.
+    05  FILLER                      PIC X(20) VALUE "EXPECTED TOTAL:".
+    05  EXP-EXPECTED-TOTAL          PIC ZZZ,ZZZ,ZZ9.99- .
+
+01  AD-BALANCE-LINE.
+    05  FILLER                      PIC X(01) VALUE SPACE.
+    05  BAL-MESSAGE                 PIC X(22).
+    05  FILLER                      PIC X(03) VALUE SPACES.
+    05  FILLER                      PIC X(10) VALUE "VARIANCE:".
+    05  BAL-VARIANCE                PIC ZZZ,ZZZ,ZZ9.99- .
+
+01  AD-NO-TRAILER-LINE.
+    05  FILLER                      PIC X(01) VALUE SPACE.
+    05  FILLER                      PIC X(40)
+        VALUE "NO CONTROL FIGURE SUPPLIED - NOT PROVED".
+
+01  AD-GL-SUPPRESSED-LINE.
+    05  FILLER                      PIC X(01) VALUE SPACE.
+    05  FILLER                      PIC X(48)
+        VALUE "GL POSTING SUPPRESSED - CONTROL TOTAL NOT PROVED".
+
 PROCEDURE DIVISION.
-MAIN-PROCEDURE.
-    DISPLAY "Enter first number: " WITH NO ADVANCING.
-    ACCEPT NUM1.
-    DISPLAY "Enter second number: " WITH NO ADVANCING.
-    ACCEPT NUM2.
-    DISPLAY "Enter third number: " WITH NO ADVANCING.
-    ACCEPT NUM3.
- 
-    COMPUTE RESULT = NUM1 + NUM2 + NUM3.
- 
-    DISPLAY "The sum of the three numbers is: " RESULT.
-    DISPLAY "The sum of the three numbers is: " RESULT.
- 
+0000-MAINLINE.
+    PERFORM 1000-INITIALIZE
+        THRU 1000-EXIT.
+    PERFORM 2000-PROCESS-TRANSACTIONS
+        THRU 2000-EXIT
+        UNTIL END-OF-TRANS-FILE.
+    PERFORM 9000-FINALIZE
+        THRU 9000-EXIT.
     STOP RUN.
- 
+
+*> ----------------------------------------------------------------
+*> 1000-INITIALIZE - find out whether this is a restart, open the
+*> files accordingly, print the report headers, and prime the read.
+*> ----------------------------------------------------------------
+1000-INITIALIZE.
+    OPEN INPUT TRANS-FILE.
+    IF AD-TRAN-STATUS NOT = "00"
+        DISPLAY "ADDTHREENUMBERS: UNABLE TO OPEN TRANIN, FILE STATUS = "
+            AD-TRAN-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+    PERFORM 1200-READ-CHECKPOINT
+        THRU 1200-EXIT.
+    PERFORM 1060-OPEN-PRINT-FILE
+        THRU 1060-EXIT.
+    PERFORM 1070-OPEN-SUSPENSE-FILE
+        THRU 1070-EXIT.
+    PERFORM 1050-OPEN-AUDIT-FILE
+        THRU 1050-EXIT.
+    OPEN OUTPUT GL-FILE.
+    IF AD-GL-STATUS NOT = "00"
+        DISPLAY "ADDTHREENUMBERS: UNABLE TO OPEN GLOUT, FILE STATUS = "
+            AD-GL-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+    ACCEPT AD-USER-ID FROM ENVIRONMENT "USER".
+    PERFORM 1100-PRINT-REPORT-HEADERS
+        THRU 1100-EXIT.
+    PERFORM 2100-READ-TRANSACTION
+        THRU 2100-EXIT.
+1000-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> 1050-OPEN-AUDIT-FILE - the audit trail is appended to across
+*> runs; create it on the very first run, extend it thereafter.
+*> ----------------------------------------------------------------
+1050-OPEN-AUDIT-FILE.
+    OPEN EXTEND AUDIT-FILE.
+    IF AD-AUDIT-STATUS = "35"
+        OPEN OUTPUT AUDIT-FILE
+    END-IF.
+1050-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> 1060-OPEN-PRINT-FILE - a restarted run extends the control
+*> report already on file so the pre-abend detail lines are not
+*> lost; a fresh run starts a clean report.
+*> ----------------------------------------------------------------
+1060-OPEN-PRINT-FILE.
+    IF THIS-IS-A-RESTARTED-RUN
+        OPEN EXTEND PRINT-FILE
+        IF AD-PRINT-STATUS = "35"
+            OPEN OUTPUT PRINT-FILE
+        END-IF
+    ELSE
+        OPEN OUTPUT PRINT-FILE
+    END-IF.
+1060-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> 1070-OPEN-SUSPENSE-FILE - a restarted run extends the suspense
+*> file already on file so rejects logged before the abend are not
+*> lost; a fresh run starts a clean suspense file.
+*> ----------------------------------------------------------------
+1070-OPEN-SUSPENSE-FILE.
+    IF THIS-IS-A-RESTARTED-RUN
+        OPEN EXTEND SUSPENSE-FILE
+        IF AD-SUSP-STATUS = "35"
+            OPEN OUTPUT SUSPENSE-FILE
+        END-IF
+    ELSE
+        OPEN OUTPUT SUSPENSE-FILE
+    END-IF.
+1070-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> 1100-PRINT-REPORT-HEADERS - work out the run date (needed by the
+*> audit trail and GL extract whether or not a header prints) and
+*> write the report headings. A restarted run skips the headings
+*> themselves, since PRINT-FILE was opened EXTEND specifically to
+*> keep the pre-abend detail lines as one continuous report; a
+*> second heading block would otherwise land in the middle of it.
+*> ----------------------------------------------------------------
+1100-PRINT-REPORT-HEADERS.
+    ACCEPT AD-RUN-DATE-YYYYMMDD FROM DATE YYYYMMDD.
+    MOVE AD-RUN-DATE-YYYYMMDD TO AD-BATCH-ID.
+    STRING AD-RUN-MM   DELIMITED BY SIZE
+           "/"         DELIMITED BY SIZE
+           AD-RUN-DD   DELIMITED BY SIZE
+           "/"         DELIMITED BY SIZE
+           AD-RUN-YYYY DELIMITED BY SIZE
+        INTO AD-RUN-DATE-DISPLAY
+    END-STRING.
+    MOVE AD-RUN-DATE-DISPLAY TO HDR-RUN-DATE.
+    IF NOT THIS-IS-A-RESTARTED-RUN
+        WRITE PRINT-LINE FROM AD-HDR1-LINE
+            AFTER ADVANCING PAGE
+        WRITE PRINT-LINE FROM AD-HDR2-LINE
+            AFTER ADVANCING 2 LINES
+    END-IF.
+1100-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> 1200-READ-CHECKPOINT - pick up where a prior, abended run left
+*> off. A missing or empty checkpoint file means a fresh run.
+*> ----------------------------------------------------------------
+1200-READ-CHECKPOINT.
+    OPEN INPUT CHECKPOINT-FILE.
+    IF AD-CHKPT-STATUS NOT = "00"
+        GO TO 1200-EXIT
+    END-IF.
+    READ CHECKPOINT-FILE
+        AT END
+            GO TO 1200-CLOSE
+    END-READ.
+    MOVE CHKPT-LAST-SEQUENCE-NO TO AD-LAST-CHECKPOINT-SEQ.
+    MOVE CHKPT-CONTROL-TOTAL TO AD-CONTROL-TOTAL.
+    MOVE CHKPT-REJECT-COUNT TO AD-REJECT-COUNT.
+    MOVE CHKPT-EXPECTED-TOTAL TO AD-EXPECTED-TOTAL.
+    MOVE CHKPT-TRAILER-SWITCH TO AD-TRAILER-SWITCH.
+    SET THIS-IS-A-RESTARTED-RUN TO TRUE.
+1200-CLOSE.
+    CLOSE CHECKPOINT-FILE.
+1200-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> 2000-PROCESS-TRANSACTIONS - edit one triple, total and print it
+*> if it passes, or route it to suspense if it fails. The batch's
+*> trailer record is handled separately since it carries the
+*> expected control total, not an amount to be added into the
+*> report, but it is gated by the same checkpoint-sequence test as
+*> every detail record: a record (trailer included) is reprocessed
+*> only if it falls after the last sequence number a checkpoint
+*> actually made durable, so a restarted run cannot repeat a
+*> record's report line, audit record, suspense entry, or reject
+*> count a second time. The checkpoint is rewritten after every
+*> record for exactly this reason - AD-CHECKPOINT-INTERVAL used to
+*> batch that write, but batching it left a window of already-
+*> written-but-not-yet-checkpointed records that got redone (and
+*> their output duplicated) on restart.
+*> ----------------------------------------------------------------
+2000-PROCESS-TRANSACTIONS.
+    IF TRAN-SEQUENCE-NO > AD-LAST-CHECKPOINT-SEQ
+        IF TRAN-IS-TRAILER
+            PERFORM 2900-CAPTURE-EXPECTED-TOTAL
+                THRU 2900-EXIT
+        ELSE
+            PERFORM 2200-EDIT-TRANSACTION
+                THRU 2200-EXIT
+            IF RECORD-IS-VALID
+                PERFORM 2050-COMPUTE-RESULT
+                    THRU 2050-EXIT
+                ADD RESULT TO AD-CONTROL-TOTAL
+                PERFORM 3000-PRINT-DETAIL-LINE
+                    THRU 3000-EXIT
+                PERFORM 5000-WRITE-AUDIT-RECORD
+                    THRU 5000-EXIT
+            ELSE
+                PERFORM 2500-WRITE-SUSPENSE-RECORD
+                    THRU 2500-EXIT
+            END-IF
+        END-IF
+        ADD 1 TO AD-RECORDS-SINCE-CHECKPOINT
+        IF AD-RECORDS-SINCE-CHECKPOINT >= AD-CHECKPOINT-INTERVAL
+            PERFORM 2700-WRITE-CHECKPOINT
+                THRU 2700-EXIT
+        END-IF
+    END-IF.
+    PERFORM 2100-READ-TRANSACTION
+        THRU 2100-EXIT.
+2000-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> 2900-CAPTURE-EXPECTED-TOTAL - edit and pick up the control total
+*> keyed separately onto the trailer record, for later balancing.
+*> A trailer that fails the edit is routed to suspense just like a
+*> bad detail record, and the run falls back to reporting that no
+*> control figure was supplied.
+*> ----------------------------------------------------------------
+2900-CAPTURE-EXPECTED-TOTAL.
+    MOVE SPACES TO AD-REJECT-REASON.
+    PERFORM 2950-EDIT-TRAILER-AMOUNT
+        THRU 2950-EXIT.
+    IF RECORD-IS-VALID
+        MOVE TRAN-AMOUNT-TABLE (1) TO AD-EXPECTED-TOTAL
+        SET TRAILER-WAS-SUPPLIED TO TRUE
+    ELSE
+        PERFORM 2500-WRITE-SUSPENSE-RECORD
+            THRU 2500-EXIT
+    END-IF.
+2900-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> 2950-EDIT-TRAILER-AMOUNT - the trailer's control figure must be
+*> numeric and within the range the control-total field can hold.
+*> It is not held to the single-amount range in AD-MIN-AMOUNT/
+*> AD-MAX-AMOUNT, since a batch total can rightly exceed what any
+*> one input amount is allowed to be.
+*> ----------------------------------------------------------------
+2950-EDIT-TRAILER-AMOUNT.
+    SET RECORD-IS-VALID TO TRUE.
+    IF TRAN-AMOUNT-TABLE (1) IS NOT NUMERIC
+        SET RECORD-IS-INVALID TO TRUE
+        MOVE "NON-NUMERIC CONTROL FIGURE" TO AD-REJECT-REASON
+    ELSE
+        IF TRAN-AMOUNT-TABLE (1) > AD-MAX-CONTROL-TOTAL
+           OR TRAN-AMOUNT-TABLE (1) < AD-MIN-CONTROL-TOTAL
+            SET RECORD-IS-INVALID TO TRUE
+            MOVE "CONTROL FIGURE OUT OF RANGE" TO AD-REJECT-REASON
+        END-IF
+    END-IF.
+2950-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> 2050-COMPUTE-RESULT - total however many amounts this record's
+*> TRAN-AMOUNT-COUNT says are present.
+*> ----------------------------------------------------------------
+2050-COMPUTE-RESULT.
+    MOVE ZERO TO RESULT.
+    PERFORM 2060-ACCUMULATE-AMOUNT
+        VARYING AD-SUBSCRIPT FROM 1 BY 1
+        UNTIL AD-SUBSCRIPT > TRAN-AMOUNT-COUNT.
+2050-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> 2060-ACCUMULATE-AMOUNT - add one table entry into RESULT.
+*> ----------------------------------------------------------------
+2060-ACCUMULATE-AMOUNT.
+    ADD TRAN-AMOUNT-TABLE (AD-SUBSCRIPT) TO RESULT.
+2060-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> 2200-EDIT-TRANSACTION - the amount count must be in range, and
+*> each amount present must be numeric and fall within
+*> AD-MIN-AMOUNT/AD-MAX-AMOUNT. Negative amounts are legal
+*> (reversals/corrections) now that the fields are signed.
+*> ----------------------------------------------------------------
+2200-EDIT-TRANSACTION.
+    SET RECORD-IS-VALID TO TRUE.
+    MOVE SPACES TO AD-REJECT-REASON.
+    IF TRAN-AMOUNT-COUNT IS NOT NUMERIC
+       OR TRAN-AMOUNT-COUNT = ZERO
+       OR TRAN-AMOUNT-COUNT > AD-MAX-AMOUNTS
+        SET RECORD-IS-INVALID TO TRUE
+        MOVE "INVALID AMOUNT COUNT" TO AD-REJECT-REASON
+    ELSE
+        PERFORM 2250-EDIT-ONE-AMOUNT
+            VARYING AD-SUBSCRIPT FROM 1 BY 1
+            UNTIL AD-SUBSCRIPT > TRAN-AMOUNT-COUNT
+    END-IF.
+2200-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> 2250-EDIT-ONE-AMOUNT - edit a single amount table entry.
+*> ----------------------------------------------------------------
+2250-EDIT-ONE-AMOUNT.
+    IF TRAN-AMOUNT-TABLE (AD-SUBSCRIPT) IS NOT NUMERIC
+        SET RECORD-IS-INVALID TO TRUE
+        MOVE "NON-NUMERIC AMOUNT" TO AD-REJECT-REASON
+    ELSE
+        IF TRAN-AMOUNT-TABLE (AD-SUBSCRIPT) > AD-MAX-AMOUNT
+           OR TRAN-AMOUNT-TABLE (AD-SUBSCRIPT) < AD-MIN-AMOUNT
+            SET RECORD-IS-INVALID TO TRUE
+            MOVE "AMOUNT OUT OF RANGE" TO AD-REJECT-REASON
+        END-IF
+    END-IF.
+2250-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> 2100-READ-TRANSACTION - read the next transaction triple.
+*> ----------------------------------------------------------------
+2100-READ-TRANSACTION.
+    READ TRANS-FILE
+        AT END
+            SET END-OF-TRANS-FILE TO TRUE
+    END-READ.
+2100-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> 2700-WRITE-CHECKPOINT - rewrite the checkpoint file with the
+*> last sequence number processed, the running control total, and
+*> the trailer's expected total (once captured). Fires every
+*> AD-CHECKPOINT-INTERVAL records; the interval is 1 record so that
+*> no record's report line, audit record, or suspense entry can
+*> ever be replayed after a restart.
+*> ----------------------------------------------------------------
+2700-WRITE-CHECKPOINT.
+    MOVE TRAN-SEQUENCE-NO TO CHKPT-LAST-SEQUENCE-NO.
+    MOVE AD-CONTROL-TOTAL TO CHKPT-CONTROL-TOTAL.
+    MOVE AD-REJECT-COUNT TO CHKPT-REJECT-COUNT.
+    MOVE AD-EXPECTED-TOTAL TO CHKPT-EXPECTED-TOTAL.
+    MOVE AD-TRAILER-SWITCH TO CHKPT-TRAILER-SWITCH.
+    OPEN OUTPUT CHECKPOINT-FILE.
+    WRITE CHKPT-RECORD.
+    CLOSE CHECKPOINT-FILE.
+    MOVE ZERO TO AD-RECORDS-SINCE-CHECKPOINT.
+2700-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> 2500-WRITE-SUSPENSE-RECORD - route a failed edit to the
+*> suspense file and bump the reject count.
+*> ----------------------------------------------------------------
+2500-WRITE-SUSPENSE-RECORD.
+    MOVE TRAN-SEQUENCE-NO TO SUSP-SEQUENCE-NO.
+    MOVE TRAN-AMOUNT-COUNT TO SUSP-AMOUNT-COUNT.
+    MOVE AD-REJECT-REASON TO SUSP-REASON.
+    MOVE TRAN-AMOUNTS TO SUSP-RAW-AMOUNTS.
+    WRITE SUSP-RECORD.
+    ADD 1 TO AD-REJECT-COUNT.
+2500-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> 5000-WRITE-AUDIT-RECORD - append the timestamped audit trail
+*> record for one totalled transaction.
+*> ----------------------------------------------------------------
+5000-WRITE-AUDIT-RECORD.
+    ACCEPT AD-RUN-TIME FROM TIME.
+    MOVE AD-RUN-DATE-YYYYMMDD TO AUDIT-RUN-DATE.
+    MOVE AD-RUN-TIME TO AUDIT-RUN-TIME.
+    MOVE AD-USER-ID TO AUDIT-USER-ID.
+    MOVE TRAN-SEQUENCE-NO TO AUDIT-SEQUENCE-NO.
+    MOVE TRAN-AMOUNT-COUNT TO AUDIT-AMOUNT-COUNT.
+    MOVE TRAN-AMOUNTS TO AUDIT-AMOUNTS.
+    MOVE RESULT TO AUDIT-RESULT.
+    WRITE AUDIT-RECORD.
+5000-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> 3000-PRINT-DETAIL-LINE - write one detail line per amount in
+*> this record, followed by the record's total line.
+*> ----------------------------------------------------------------
+3000-PRINT-DETAIL-LINE.
+    PERFORM 3050-PRINT-ONE-AMOUNT-LINE
+        VARYING AD-SUBSCRIPT FROM 1 BY 1
+        UNTIL AD-SUBSCRIPT > TRAN-AMOUNT-COUNT.
+    MOVE RESULT TO DTL-RESULT.
+    WRITE PRINT-LINE FROM AD-RECORD-TOTAL-LINE
+        AFTER ADVANCING 1 LINE.
+3000-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> 3050-PRINT-ONE-AMOUNT-LINE - write one amount's detail line.
+*> ----------------------------------------------------------------
+3050-PRINT-ONE-AMOUNT-LINE.
+    MOVE TRAN-SEQUENCE-NO TO DTL-SEQUENCE-NO.
+    MOVE AD-SUBSCRIPT TO DTL-AMOUNT-INDEX.
+    MOVE TRAN-AMOUNT-TABLE (AD-SUBSCRIPT) TO DTL-AMOUNT.
+    WRITE PRINT-LINE FROM AD-DETAIL-LINE
+        AFTER ADVANCING 1 LINE.
+3050-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> 9000-FINALIZE - print the control-total line, post to the
+*> general ledger only once the total is proved in balance, and
+*> close the files.
+*> ----------------------------------------------------------------
+9000-FINALIZE.
+    PERFORM 9100-PRINT-REPORT-TOTALS
+        THRU 9100-EXIT.
+    PERFORM 9120-SET-RETURN-CODE
+        THRU 9120-EXIT.
+    IF RUN-IN-BALANCE
+        PERFORM 6000-WRITE-GL-INTERFACE
+            THRU 6000-EXIT
+    ELSE
+        PERFORM 6050-SUPPRESS-GL-INTERFACE
+            THRU 6050-EXIT
+    END-IF.
+    PERFORM 9050-CLEAR-CHECKPOINT
+        THRU 9050-EXIT.
+    CLOSE TRANS-FILE.
+    CLOSE PRINT-FILE.
+    CLOSE SUSPENSE-FILE.
+    CLOSE AUDIT-FILE.
+    CLOSE GL-FILE.
+9000-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> 6000-WRITE-GL-INTERFACE - post the run's control total to the
+*> general ledger interface extract.
+*> ----------------------------------------------------------------
+6000-WRITE-GL-INTERFACE.
+    MOVE AD-BATCH-ID TO GL-BATCH-ID.
+    MOVE AD-RUN-DATE-YYYYMMDD TO GL-RUN-DATE.
+    MOVE AD-GL-CASH-ACCOUNT TO GL-ACCOUNT-NO.
+    MOVE "ADDTHREENUMBERS BATCH TOTAL" TO GL-DESCRIPTION.
+    IF AD-CONTROL-TOTAL < 0
+        SET GL-IS-DEBIT TO TRUE
+        COMPUTE GL-AMOUNT = 0 - AD-CONTROL-TOTAL
+    ELSE
+        SET GL-IS-CREDIT TO TRUE
+        MOVE AD-CONTROL-TOTAL TO GL-AMOUNT
+    END-IF.
+    WRITE GL-RECORD.
+6000-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> 6050-SUPPRESS-GL-INTERFACE - an out-of-balance or unproven total
+*> does not post to the ledger; note that on the control report so
+*> operations knows the GL extract was deliberately held back.
+*> ----------------------------------------------------------------
+6050-SUPPRESS-GL-INTERFACE.
+    WRITE PRINT-LINE FROM AD-GL-SUPPRESSED-LINE
+        AFTER ADVANCING 1 LINE.
+6050-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> 9120-SET-RETURN-CODE - flag a run that rejected records or came
+*> out of balance (which includes a run with no trailer supplied,
+*> since that leaves the total unproved) so a downstream step's
+*> COND= can react, instead of always returning a clean zero
+*> regardless of what the batch actually contained.
+*> ----------------------------------------------------------------
+9120-SET-RETURN-CODE.
+    MOVE ZERO TO RETURN-CODE.
+    IF AD-REJECT-COUNT > ZERO
+        MOVE 4 TO RETURN-CODE
+    END-IF.
+    IF RUN-OUT-OF-BALANCE
+        MOVE 4 TO RETURN-CODE
+    END-IF.
+9120-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> 9050-CLEAR-CHECKPOINT - a run that reaches this point completed
+*> normally, so blank out the checkpoint file for the next run.
+*> ----------------------------------------------------------------
+9050-CLEAR-CHECKPOINT.
+    OPEN OUTPUT CHECKPOINT-FILE.
+    CLOSE CHECKPOINT-FILE.
+9050-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> 9100-PRINT-REPORT-TOTALS - write the final control-total line
+*> and prove it against the expected total from the trailer record.
+*> ----------------------------------------------------------------
+9100-PRINT-REPORT-TOTALS.
+    MOVE AD-CONTROL-TOTAL TO TOT-CONTROL-TOTAL.
+    WRITE PRINT-LINE FROM AD-TOTAL-LINE
+        AFTER ADVANCING 2 LINES.
+    MOVE AD-REJECT-COUNT TO RCL-REJECT-COUNT.
+    WRITE PRINT-LINE FROM AD-REJECT-COUNT-LINE
+        AFTER ADVANCING 1 LINE.
+    PERFORM 9110-CHECK-BALANCE
+        THRU 9110-EXIT.
+9100-EXIT.
+    EXIT.
+
+*> ----------------------------------------------------------------
+*> 9110-CHECK-BALANCE - compare the computed control total to the
+*> figure keyed separately onto the trailer record, and print the
+*> result so a keying error surfaces today, not at reconciliation.
+*> ----------------------------------------------------------------
+9110-CHECK-BALANCE.
+    IF NOT TRAILER-WAS-SUPPLIED
+        WRITE PRINT-LINE FROM AD-NO-TRAILER-LINE
+            AFTER ADVANCING 2 LINES
+        GO TO 9110-EXIT
+    END-IF.
+    MOVE AD-EXPECTED-TOTAL TO EXP-EXPECTED-TOTAL.
+    WRITE PRINT-LINE FROM AD-EXPECTED-TOTAL-LINE
+        AFTER ADVANCING 2 LINES.
+    COMPUTE AD-VARIANCE = AD-CONTROL-TOTAL - AD-EXPECTED-TOTAL.
+    IF AD-VARIANCE = ZERO
+        SET RUN-IN-BALANCE TO TRUE
+        MOVE "*** IN BALANCE ***" TO BAL-MESSAGE
+    ELSE
+        SET RUN-OUT-OF-BALANCE TO TRUE
+        MOVE "*** OUT OF BALANCE ***" TO BAL-MESSAGE
+    END-IF.
+    MOVE AD-VARIANCE TO BAL-VARIANCE.
+    WRITE PRINT-LINE FROM AD-BALANCE-LINE
+        AFTER ADVANCING 1 LINE.
+9110-EXIT.
+    EXIT.
